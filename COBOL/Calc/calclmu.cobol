@@ -0,0 +1,183 @@
+      * *****************************************************************
+      * Program name:    CALCLMU
+      * Original author: MAINT.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26 MAINT    Created. Maintenance transaction for the
+      *                   CALC-LIMITS control file - reads a sequential
+      *                   maintenance transaction file of ADD/CHANGE
+      *                   requests and applies them to the indexed
+      *                   CALC-LIMITS file that SIMPLE-CALCULATOR
+      *                   validates NUM1/NUM2 against.
+      * 08/08/26 MAINT    Neither OPEN checked FILE STATUS: a missing
+      *                   CALC-LIMIT-MAINT (status 35) left every
+      *                   subsequent READ returning status 47 instead
+      *                   of AT END, hanging the run; and OPEN I-O on
+      *                   a not-yet-created CALC-LIMITS (status 35)
+      *                   meant the very first ADD could never be
+      *                   applied. Both OPENs now check status and
+      *                   abort with a message on failure, and
+      *                   CALC-LIMITS falls back to OPEN OUTPUT (to
+      *                   create the file) then reopens I-O when it
+      *                   does not exist yet.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CALCLMU.
+       AUTHOR. MAINT.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LIMIT-MAINT ASSIGN TO "CALCLMMT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAINT-STATUS.
+
+           SELECT CALC-LIMITS ASSIGN TO "CALCLIM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS LM-OPERATOR
+               FILE STATUS IS WS-LIMITS-STATUS.
+
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-LIMIT-MAINT
+           RECORDING MODE IS F.
+       01  CALC-LIMIT-MAINT-RECORD.
+           05  LMM-FUNCTION            PIC X.
+               88  LMM-ADD             VALUE "A".
+               88  LMM-CHANGE          VALUE "C".
+               88  LMM-DELETE          VALUE "D".
+           05  LMM-OPERATOR            PIC X.
+           05  LMM-MIN-NUM1            PIC S9(7)V99.
+           05  LMM-MAX-NUM1            PIC S9(7)V99.
+           05  LMM-MIN-NUM2            PIC S9(7)V99.
+           05  LMM-MAX-NUM2            PIC S9(7)V99.
+
+       FD  CALC-LIMITS.
+           COPY CALCLIM.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAINT-STATUS             PIC XX VALUE SPACES.
+           88  WS-MAINT-OK             VALUE "00".
+           88  WS-MAINT-EOF            VALUE "10".
+
+       01  WS-LIMITS-STATUS            PIC XX VALUE SPACES.
+           88  WS-LIMITS-OK            VALUE "00".
+           88  WS-LIMITS-NOT-FOUND     VALUE "23".
+           88  WS-LIMITS-FILE-MISSING  VALUE "35".
+
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-END-OF-MAINT-FILE    VALUE "Y".
+
+       01  WS-APPLIED-COUNT            PIC 9(7) VALUE ZERO.
+       01  WS-REJECTED-COUNT           PIC 9(7) VALUE ZERO.
+
+      *****************************************************************
+      *****************************************************************
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CALC-LIMIT-MAINT
+           IF NOT WS-MAINT-OK
+               DISPLAY "ERROR OPENING CALC-LIMIT-MAINT, STATUS="
+                   WS-MAINT-STATUS
+               DISPLAY "CALCLMU RUN ABORTED"
+               STOP RUN
+           END-IF
+
+           OPEN I-O CALC-LIMITS
+           IF WS-LIMITS-FILE-MISSING
+               OPEN OUTPUT CALC-LIMITS
+               CLOSE CALC-LIMITS
+               OPEN I-O CALC-LIMITS
+           END-IF
+
+           IF NOT WS-LIMITS-OK
+               DISPLAY "ERROR OPENING CALC-LIMITS, STATUS="
+                   WS-LIMITS-STATUS
+               DISPLAY "CALCLMU RUN ABORTED"
+               CLOSE CALC-LIMIT-MAINT
+               STOP RUN
+           END-IF
+
+           PERFORM READ-MAINT-RECORD
+
+           PERFORM UNTIL WS-END-OF-MAINT-FILE
+               PERFORM APPLY-MAINT-RECORD
+               PERFORM READ-MAINT-RECORD
+           END-PERFORM
+
+           CLOSE CALC-LIMIT-MAINT
+           CLOSE CALC-LIMITS
+
+           DISPLAY "CALCLMU APPLIED: " WS-APPLIED-COUNT
+           DISPLAY "CALCLMU REJECTED: " WS-REJECTED-COUNT.
+
+           STOP RUN.
+
+      *****************************************************************
+      *****************************************************************
+       READ-MAINT-RECORD.
+           READ CALC-LIMIT-MAINT
+               AT END
+                   SET WS-END-OF-MAINT-FILE TO TRUE
+           END-READ.
+
+      *****************************************************************
+      *****************************************************************
+       APPLY-MAINT-RECORD.
+           MOVE LMM-OPERATOR TO LM-OPERATOR
+
+           EVALUATE TRUE
+               WHEN LMM-ADD
+                   MOVE LMM-MIN-NUM1 TO LM-MIN-NUM1
+                   MOVE LMM-MAX-NUM1 TO LM-MAX-NUM1
+                   MOVE LMM-MIN-NUM2 TO LM-MIN-NUM2
+                   MOVE LMM-MAX-NUM2 TO LM-MAX-NUM2
+                   WRITE CALC-LIMIT-RECORD
+                   IF WS-LIMITS-OK
+                       ADD 1 TO WS-APPLIED-COUNT
+                   ELSE
+                       ADD 1 TO WS-REJECTED-COUNT
+                   END-IF
+
+               WHEN LMM-CHANGE
+                   READ CALC-LIMITS
+                       INVALID KEY
+                           ADD 1 TO WS-REJECTED-COUNT
+                       NOT INVALID KEY
+                           MOVE LMM-MIN-NUM1 TO LM-MIN-NUM1
+                           MOVE LMM-MAX-NUM1 TO LM-MAX-NUM1
+                           MOVE LMM-MIN-NUM2 TO LM-MIN-NUM2
+                           MOVE LMM-MAX-NUM2 TO LM-MAX-NUM2
+                           REWRITE CALC-LIMIT-RECORD
+                           IF WS-LIMITS-OK
+                               ADD 1 TO WS-APPLIED-COUNT
+                           ELSE
+                               ADD 1 TO WS-REJECTED-COUNT
+                           END-IF
+                   END-READ
+
+               WHEN LMM-DELETE
+                   DELETE CALC-LIMITS
+                       INVALID KEY
+                           ADD 1 TO WS-REJECTED-COUNT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-APPLIED-COUNT
+                   END-DELETE
+
+               WHEN OTHER
+                   ADD 1 TO WS-REJECTED-COUNT
+           END-EVALUATE.
+
+      *****************************************************************
+      *****************************************************************
