@@ -1,61 +1,441 @@
       * *****************************************************************
-      * Program name:    SIMPLE-CALCULATOR                               
-      * Original author: GUNKNARD.                               
+      * Program name:    SIMPLE-CALCULATOR
+      * Original author: GUNKNARD.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 MYNAME  Created for COBOL class
+      * 08/08/26 MAINT    Added batch transaction file mode so a whole
+      *                   CALC-TRANS-FILE can be run overnight instead
+      *                   of one ACCEPT/DISPLAY at a time.
+      * 08/08/26 MAINT    NUM1/NUM2/RESULT made signed with 2 decimals
+      *                   (S9(7)V99) so variance/unit-price calcs no
+      *                   longer wrap or truncate.
+      * 08/08/26 MAINT    Added CALC-AUDIT-LOG so every calculation is
+      *                   date/time stamped for reconciliation.
+      * 08/08/26 MAINT    Added checkpoint/restart control file so a
+      *                   batch run that abends partway through can be
+      *                   resumed without reprocessing already-written
+      *                   CALC-RESULTS-FILE records.
+      * 08/08/26 MAINT    OPERATOR now also accepts % (modulus) and ^
+      *                   (exponent), dispatched via EVALUATE.
+      * 08/08/26 MAINT    Added VALIDATE-TRANSACTION ahead of
+      *                   CALCULATE-RESULT; a bad OPERATOR or a zero
+      *                   divisor now writes to CALC-REJECTS with a
+      *                   reason code instead of running or crashing.
+      * 08/08/26 MAINT    CALCULATE-RESULT now writes a CALC-GL-INTERFACE
+      *                   record from RESULT so variance/allocation
+      *                   figures feed the GL job without a manual
+      *                   re-key step.
+      * 08/08/26 MAINT    CALCULATE-RESULT now CALLs the CALCCALC
+      *                   subprogram for the OPERATOR dispatch so the
+      *                   new CALCCICS online transaction can share
+      *                   the same calculation logic.
+      * 08/08/26 MAINT    VALIDATE-TRANSACTION now also checks NUM1/
+      *                   NUM2 against the CALC-LIMITS control file
+      *                   (maintained via CALCLMU) and rejects a
+      *                   transaction that falls outside the bounds
+      *                   configured for its OPERATOR.
+      * 08/08/26 MAINT    VALIDATE-TRANSACTION, WRITE-AUDIT-LOG and
+      *                   WRITE-GL-INTERFACE now CALL the CALCVAL/
+      *                   CALCAUDT/CALCGLW subprograms instead of
+      *                   owning CALC-LIMITS/CALC-AUDIT-LOG/
+      *                   CALC-GL-INTERFACE directly, so CALCCICS gets
+      *                   the same validation, audit trail and GL
+      *                   postings as batch/interactive instead of
+      *                   calling CALCCALC on its own. Added FILE
+      *                   STATUS checks on the files this program still
+      *                   opens directly (CALC-TRANS-FILE,
+      *                   CALC-RESULTS-FILE, CALC-REJECTS,
+      *                   CALC-RESTART-FILE) so a batch run aborts
+      *                   instead of running silently against a file
+      *                   that failed to open. BATCH-PROCESS now also
+      *                   scans CALC-RESULTS-FILE for the highest
+      *                   CR-SEQ-NO actually written and restarts from
+      *                   there if it is past the last checkpoint, so
+      *                   an abend between checkpoints no longer
+      *                   reprocesses (and double-posts) records the
+      *                   prior run already wrote.
+      * 08/08/26 MAINT    INTERACTIVE-PROCESS accepted straight onto
+      *                   NUM1/NUM2 (PIC S9(7)V99), which does not
+      *                   parse a typed sign or decimal point - a
+      *                   signed/decimal entry was silently stored
+      *                   wrong. Now accepts into a PIC X staging field
+      *                   and converts with FUNCTION NUMVAL, matching
+      *                   how CALCCICS already reads NUM1I/NUM2I.
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 MYNAME  Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  SIMPLE-CALCULATOR.
        AUTHOR. GUNKNARD.
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 01/01/08. 
-       DATE-COMPILED. 01/01/08. 
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 01/01/08.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CALC-RESULTS-FILE ASSIGN TO "CALCRSLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-STATUS.
+
+           SELECT CALC-RESTART-FILE ASSIGN TO "CALCREST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT CALC-REJECTS ASSIGN TO "CALCREJC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
+
+      *****************************************************************
       *****************************************************************
        DATA DIVISION.
-            
+       FILE SECTION.
+       FD  CALC-TRANS-FILE
+           RECORDING MODE IS F.
+           COPY CALCTRAN.
+
+       FD  CALC-RESULTS-FILE
+           RECORDING MODE IS F.
+           COPY CALCRSLT.
+
+       FD  CALC-RESTART-FILE
+           RECORDING MODE IS F.
+           COPY CALCREST.
+
+       FD  CALC-REJECTS
+           RECORDING MODE IS F.
+           COPY CALCREJC.
+
        WORKING-STORAGE SECTION.
-       01  NUM1 PIC 9(5).
-       01  NUM2 PIC 9(5).
-       01  RESULT PIC 9(5).
+       01  NUM1 PIC S9(7)V99.
+       01  NUM2 PIC S9(7)V99.
+       01  RESULT PIC S9(7)V99.
        01  OPERATOR PIC X.
+
+       01  WS-NUM1-INPUT               PIC X(12).
+       01  WS-NUM2-INPUT               PIC X(12).
+
+       01  WS-RUN-MODE                 PIC X VALUE "I".
+           88  WS-BATCH-MODE           VALUE "B".
+           88  WS-INTERACTIVE-MODE     VALUE "I".
+
+       01  WS-TRANS-STATUS             PIC XX VALUE SPACES.
+           88  WS-TRANS-OK             VALUE "00".
+           88  WS-TRANS-EOF            VALUE "10".
+
+       01  WS-RESULTS-STATUS           PIC XX VALUE SPACES.
+           88  WS-RESULTS-OK           VALUE "00".
+
+       01  WS-RESTART-STATUS           PIC XX VALUE SPACES.
+           88  WS-RESTART-OK           VALUE "00".
+           88  WS-RESTART-NOT-FOUND    VALUE "35".
+
+       01  WS-RESTART-SEQ-NO           PIC 9(8) VALUE ZERO.
+       01  WS-RESULTS-SCAN-SEQ-NO      PIC 9(8) VALUE ZERO.
+       01  WS-CHECKPOINT-COUNT         PIC 9(8) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(4) VALUE 100.
+
+       01  WS-REJECTS-STATUS           PIC XX VALUE SPACES.
+           88  WS-REJECTS-OK           VALUE "00".
+
+       01  WS-VALID-SWITCH             PIC X VALUE "Y".
+           88  WS-TRANS-VALID          VALUE "Y".
+           88  WS-TRANS-INVALID        VALUE "N".
+
+       01  WS-REASON-CODE              PIC X(2) VALUE SPACES.
+       01  WS-REASON-TEXT              PIC X(30) VALUE SPACES.
+
+       01  WS-GL-ACCOUNT-REF           PIC X(10) VALUE "CALCVAR001".
+
+       01  WS-AUDIT-CALL-STATUS        PIC X VALUE "N".
+           88  AUDIT-CALL-OK           VALUE "Y".
+           88  AUDIT-CALL-ERROR        VALUE "N".
+
+       01  WS-GL-CALL-STATUS           PIC X VALUE "N".
+           88  GL-CALL-OK              VALUE "Y".
+           88  GL-CALL-ERROR           VALUE "N".
+
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-END-OF-TRANS-FILE    VALUE "Y".
+
+       01  WS-CALC-STATUS              PIC X VALUE "P".
+           88  CALC-OK                 VALUE "P".
+           88  CALC-ERROR               VALUE "E".
       *****************************************************************
       *****************************************************************
       ******************************************************************
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "Run mode (I=Interactive, B=Batch): ".
+           ACCEPT WS-RUN-MODE.
+
+           IF WS-BATCH-MODE
+               PERFORM BATCH-PROCESS
+           ELSE
+               PERFORM INTERACTIVE-PROCESS
+           END-IF.
+
+           STOP RUN.
+
+      *****************************************************************
+      *****************************************************************
+       INTERACTIVE-PROCESS.
            DISPLAY "Enter first number: ".
-           ACCEPT NUM1.
+           ACCEPT WS-NUM1-INPUT.
+           MOVE FUNCTION NUMVAL(WS-NUM1-INPUT) TO NUM1.
 
-           DISPLAY "Enter operator (+, -, *, /): ".
+           DISPLAY "Enter operator (+, -, *, /, %, ^): ".
            ACCEPT OPERATOR.
 
            DISPLAY "Enter second number: ".
-           ACCEPT NUM2.
+           ACCEPT WS-NUM2-INPUT.
+           MOVE FUNCTION NUMVAL(WS-NUM2-INPUT) TO NUM2.
 
-           PERFORM CALCULATE-RESULT.
+           PERFORM VALIDATE-TRANSACTION.
 
-           DISPLAY "Result: " RESULT.
+           IF WS-TRANS-INVALID
+               DISPLAY "Rejected - " WS-REASON-CODE " " WS-REASON-TEXT
+           ELSE
+               PERFORM CALCULATE-RESULT
 
-           STOP RUN.
+               PERFORM WRITE-AUDIT-LOG
+
+               DISPLAY "Result: " RESULT
+           END-IF.
+
+      *****************************************************************
+      *****************************************************************
+       BATCH-PROCESS.
+           PERFORM DETERMINE-RESTART-POINT
+
+           OPEN INPUT CALC-TRANS-FILE
+           IF NOT WS-TRANS-OK
+               DISPLAY "ERROR OPENING CALC-TRANS-FILE, STATUS="
+                   WS-TRANS-STATUS
+               DISPLAY "BATCH RUN ABORTED"
+               STOP RUN
+           END-IF
+
+           IF WS-RESTART-SEQ-NO > ZERO
+               OPEN EXTEND CALC-RESULTS-FILE
+               OPEN EXTEND CALC-REJECTS
+           ELSE
+               OPEN OUTPUT CALC-RESULTS-FILE
+               OPEN OUTPUT CALC-REJECTS
+           END-IF
+
+           IF NOT WS-RESULTS-OK
+               DISPLAY "ERROR OPENING CALC-RESULTS-FILE, STATUS="
+                   WS-RESULTS-STATUS
+               DISPLAY "BATCH RUN ABORTED"
+               CLOSE CALC-TRANS-FILE
+               STOP RUN
+           END-IF
+
+           IF NOT WS-REJECTS-OK
+               DISPLAY "ERROR OPENING CALC-REJECTS, STATUS="
+                   WS-REJECTS-STATUS
+               DISPLAY "BATCH RUN ABORTED"
+               CLOSE CALC-TRANS-FILE
+               CLOSE CALC-RESULTS-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM READ-TRANS-RECORD
+
+           PERFORM UNTIL WS-END-OF-TRANS-FILE
+               IF CT-SEQ-NO <= WS-RESTART-SEQ-NO
+                   CONTINUE
+               ELSE
+                   MOVE CT-NUM1 TO NUM1
+                   MOVE CT-OPERATOR TO OPERATOR
+                   MOVE CT-NUM2 TO NUM2
+
+                   PERFORM VALIDATE-TRANSACTION
+
+                   IF WS-TRANS-INVALID
+                       PERFORM WRITE-REJECT
+                   ELSE
+                       PERFORM CALCULATE-RESULT
+
+                       PERFORM WRITE-AUDIT-LOG
+
+                       MOVE CT-SEQ-NO TO CR-SEQ-NO
+                       MOVE NUM1 TO CR-NUM1
+                       MOVE OPERATOR TO CR-OPERATOR
+                       MOVE NUM2 TO CR-NUM2
+                       MOVE RESULT TO CR-RESULT
+                       IF CALC-ERROR
+                           SET CR-STATUS-ERROR TO TRUE
+                       ELSE
+                           SET CR-STATUS-OK TO TRUE
+                       END-IF
+                       WRITE CALC-RESULT-RECORD
+                       IF NOT WS-RESULTS-OK
+                           DISPLAY "ERROR WRITING RESULT SEQ="
+                               CT-SEQ-NO " STATUS=" WS-RESULTS-STATUS
+                       END-IF
+                   END-IF
+
+                   PERFORM CHECKPOINT-IF-DUE
+               END-IF
+
+               PERFORM READ-TRANS-RECORD
+           END-PERFORM
+
+           CLOSE CALC-TRANS-FILE
+           CLOSE CALC-RESULTS-FILE
+           CLOSE CALC-REJECTS
+
+           PERFORM RESET-RESTART-FILE.
+
+      *****************************************************************
+      *****************************************************************
+       DETERMINE-RESTART-POINT.
+           PERFORM CHECK-RESTART-FILE
+           PERFORM SCAN-RESULTS-FOR-LAST-SEQ
+           IF WS-RESULTS-SCAN-SEQ-NO > WS-RESTART-SEQ-NO
+               MOVE WS-RESULTS-SCAN-SEQ-NO TO WS-RESTART-SEQ-NO
+           END-IF.
+
+      *****************************************************************
+      *****************************************************************
+       CHECK-RESTART-FILE.
+           MOVE ZERO TO WS-RESTART-SEQ-NO
+           OPEN INPUT CALC-RESTART-FILE
+           IF WS-RESTART-OK
+               READ CALC-RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RS-LAST-SEQ-NO TO WS-RESTART-SEQ-NO
+               END-READ
+               CLOSE CALC-RESTART-FILE
+           END-IF.
+
+      *****************************************************************
+      *****************************************************************
+       SCAN-RESULTS-FOR-LAST-SEQ.
+      *    CALC-RESULTS-FILE is written in ascending CT-SEQ-NO order,
+      *    so the highest CR-SEQ-NO actually on disk - not just the
+      *    last checkpoint - is the true restart point; this covers an
+      *    abend between checkpoints that would otherwise reprocess
+      *    (and double-post) records already written.
+           MOVE ZERO TO WS-RESULTS-SCAN-SEQ-NO
+           OPEN INPUT CALC-RESULTS-FILE
+           IF WS-RESULTS-OK
+               PERFORM UNTIL NOT WS-RESULTS-OK
+                   READ CALC-RESULTS-FILE
+                       AT END
+                           MOVE "10" TO WS-RESULTS-STATUS
+                       NOT AT END
+                           MOVE CR-SEQ-NO TO WS-RESULTS-SCAN-SEQ-NO
+                   END-READ
+               END-PERFORM
+               CLOSE CALC-RESULTS-FILE
+           END-IF
+           MOVE SPACES TO WS-RESULTS-STATUS.
+
+      *****************************************************************
+      *****************************************************************
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               MOVE CT-SEQ-NO TO RS-LAST-SEQ-NO
+               MOVE WS-CHECKPOINT-COUNT TO RS-RECORD-COUNT
+               OPEN OUTPUT CALC-RESTART-FILE
+               IF NOT WS-RESTART-OK
+                   DISPLAY "WARNING - CHECKPOINT WRITE FAILED, STATUS="
+                       WS-RESTART-STATUS
+               ELSE
+                   WRITE CALC-RESTART-RECORD
+                   CLOSE CALC-RESTART-FILE
+               END-IF
+               MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-IF.
+
+      *****************************************************************
+      *****************************************************************
+       RESET-RESTART-FILE.
+           MOVE ZERO TO RS-LAST-SEQ-NO
+           MOVE ZERO TO RS-RECORD-COUNT
+           OPEN OUTPUT CALC-RESTART-FILE
+           IF NOT WS-RESTART-OK
+               DISPLAY "WARNING - RESTART FILE RESET FAILED, STATUS="
+                   WS-RESTART-STATUS
+           ELSE
+               WRITE CALC-RESTART-RECORD
+               CLOSE CALC-RESTART-FILE
+           END-IF.
+
+      *****************************************************************
+      *****************************************************************
+       READ-TRANS-RECORD.
+           READ CALC-TRANS-FILE
+               AT END
+                   SET WS-END-OF-TRANS-FILE TO TRUE
+           END-READ.
+
+      *****************************************************************
+      *****************************************************************
+       WRITE-AUDIT-LOG.
+           CALL "CALCAUDT" USING NUM1, OPERATOR, NUM2, RESULT,
+                                  WS-AUDIT-CALL-STATUS
+           END-CALL
+           IF AUDIT-CALL-ERROR
+               DISPLAY "WARNING - AUDIT LOG WRITE FAILED"
+           END-IF.
+
+      *****************************************************************
+      *****************************************************************
+       VALIDATE-TRANSACTION.
+           CALL "CALCVAL" USING NUM1, OPERATOR, NUM2, WS-VALID-SWITCH,
+                                 WS-REASON-CODE, WS-REASON-TEXT
+           END-CALL.
+
+      *****************************************************************
+      *****************************************************************
+       WRITE-REJECT.
+           MOVE CT-SEQ-NO TO RJ-SEQ-NO
+           MOVE NUM1 TO RJ-NUM1
+           MOVE OPERATOR TO RJ-OPERATOR
+           MOVE NUM2 TO RJ-NUM2
+           MOVE WS-REASON-CODE TO RJ-REASON-CODE
+           MOVE WS-REASON-TEXT TO RJ-REASON-TEXT
+           WRITE CALC-REJECT-RECORD
+           IF NOT WS-REJECTS-OK
+               DISPLAY "ERROR WRITING CALC-REJECT-RECORD SEQ="
+                   CT-SEQ-NO " STATUS=" WS-REJECTS-STATUS
+           END-IF.
 
       *****************************************************************
       *****************************************************************
        CALCULATE-RESULT.
-           IF OPERATOR = "+" THEN
-               ADD NUM1 TO NUM2 GIVING RESULT
-           ELSE IF OPERATOR = "-" THEN
-               SUBTRACT NUM2 FROM NUM1 GIVING RESULT
-           ELSE IF OPERATOR = "*" THEN
-               MULTIPLY NUM1 BY NUM2 GIVING RESULT
-           ELSE IF OPERATOR = "/" THEN
-               DIVIDE NUM1 BY NUM2 GIVING RESULT
+           CALL "CALCCALC" USING NUM1, OPERATOR, NUM2, RESULT,
+                                  WS-CALC-STATUS
+           END-CALL.
+
+           IF CALC-OK
+               PERFORM WRITE-GL-INTERFACE
+           END-IF.
+
+      *****************************************************************
+      *****************************************************************
+       WRITE-GL-INTERFACE.
+           CALL "CALCGLW" USING WS-GL-ACCOUNT-REF, RESULT,
+                                 WS-GL-CALL-STATUS
+           END-CALL
+           IF GL-CALL-ERROR
+               DISPLAY "WARNING - GL INTERFACE WRITE FAILED"
            END-IF.
 
       *****************************************************************
       *****************************************************************
-       
\ No newline at end of file
