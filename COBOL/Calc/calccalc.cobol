@@ -0,0 +1,104 @@
+      * *****************************************************************
+      * Program name:    CALCCALC
+      * Original author: MAINT.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26 MAINT    Created. Pulled the OPERATOR dispatch out of
+      *                   SIMPLE-CALCULATOR's CALCULATE-RESULT paragraph
+      *                   into a callable subprogram so the CICS online
+      *                   transaction (CALCCICS) can share the exact
+      *                   same calculation logic instead of copying it.
+      * 08/08/26 MAINT    WHEN "%" now checks for a zero LS-NUM2 before
+      *                   the COMPUTE - FUNCTION MOD does not raise
+      *                   SIZE ERROR on a zero divisor, so a caller that
+      *                   skips its own zero-divisor check (CALCCICS)
+      *                   was getting a silent RESULT of zero instead
+      *                   of LS-CALC-ERROR.
+      * 08/08/26 MAINT    WHEN "^" now checks for a zero LS-NUM1 with a
+      *                   negative LS-NUM2 before the COMPUTE - that
+      *                   combination is a division by zero (0 ** -1 =
+      *                   1/0) but did not raise SIZE ERROR under this
+      *                   cobc build, so it was returning a silent
+      *                   RESULT of zero instead of LS-CALC-ERROR.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CALCCALC.
+       AUTHOR. MAINT.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LS-NUM1                     PIC S9(7)V99.
+       01  LS-OPERATOR                 PIC X.
+       01  LS-NUM2                     PIC S9(7)V99.
+       01  LS-RESULT                   PIC S9(7)V99.
+       01  LS-CALC-STATUS              PIC X.
+           88  LS-CALC-OK              VALUE "P".
+           88  LS-CALC-ERROR           VALUE "E".
+
+      *****************************************************************
+      *****************************************************************
+       PROCEDURE DIVISION USING LS-NUM1 LS-OPERATOR LS-NUM2
+                                LS-RESULT LS-CALC-STATUS.
+       MAIN-LOGIC.
+           SET LS-CALC-OK TO TRUE.
+           EVALUATE LS-OPERATOR
+               WHEN "+"
+                   ADD LS-NUM1 TO LS-NUM2 GIVING LS-RESULT ROUNDED
+                       ON SIZE ERROR
+                           SET LS-CALC-ERROR TO TRUE
+                   END-ADD
+               WHEN "-"
+                   SUBTRACT LS-NUM2 FROM LS-NUM1
+                       GIVING LS-RESULT ROUNDED
+                       ON SIZE ERROR
+                           SET LS-CALC-ERROR TO TRUE
+                   END-SUBTRACT
+               WHEN "*"
+                   MULTIPLY LS-NUM1 BY LS-NUM2
+                       GIVING LS-RESULT ROUNDED
+                       ON SIZE ERROR
+                           SET LS-CALC-ERROR TO TRUE
+                   END-MULTIPLY
+               WHEN "/"
+                   DIVIDE LS-NUM1 BY LS-NUM2 GIVING LS-RESULT ROUNDED
+                       ON SIZE ERROR
+                           SET LS-CALC-ERROR TO TRUE
+                   END-DIVIDE
+               WHEN "%"
+                   IF LS-NUM2 = ZERO
+                       SET LS-CALC-ERROR TO TRUE
+                   ELSE
+                       COMPUTE LS-RESULT ROUNDED =
+                               FUNCTION MOD(LS-NUM1, LS-NUM2)
+                           ON SIZE ERROR
+                               SET LS-CALC-ERROR TO TRUE
+                       END-COMPUTE
+                   END-IF
+               WHEN "^"
+                   IF LS-NUM1 = ZERO AND LS-NUM2 < ZERO
+                       SET LS-CALC-ERROR TO TRUE
+                   ELSE
+                       COMPUTE LS-RESULT ROUNDED = LS-NUM1 ** LS-NUM2
+                           ON SIZE ERROR
+                               SET LS-CALC-ERROR TO TRUE
+                       END-COMPUTE
+                   END-IF
+               WHEN OTHER
+                   SET LS-CALC-ERROR TO TRUE
+           END-EVALUATE.
+
+           GOBACK.
+
+      *****************************************************************
+      *****************************************************************
