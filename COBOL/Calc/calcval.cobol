@@ -0,0 +1,128 @@
+      * *****************************************************************
+      * Program name:    CALCVAL
+      * Original author: MAINT.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26 MAINT    Created. Pulled VALIDATE-TRANSACTION and
+      *                   CHECK-RANGE-LIMITS out of SIMPLE-CALCULATOR
+      *                   into a callable subprogram so the CICS online
+      *                   transaction (CALCCICS) validates OPERATOR,
+      *                   zero divisors and the CALC-LIMITS range
+      *                   bounds the same way batch/interactive do,
+      *                   instead of calling CALCCALC directly and
+      *                   skipping those checks.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CALCVAL.
+       AUTHOR. MAINT.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LIMITS ASSIGN TO "CALCLIM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS LM-OPERATOR
+               FILE STATUS IS WS-LIMITS-STATUS.
+
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-LIMITS.
+           COPY CALCLIM.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LIMITS-STATUS            PIC XX VALUE SPACES.
+           88  WS-LIMITS-OK            VALUE "00".
+           88  WS-LIMITS-NOT-FOUND     VALUE "23".
+
+      *****************************************************************
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LS-NUM1                     PIC S9(7)V99.
+       01  LS-OPERATOR                 PIC X.
+       01  LS-NUM2                     PIC S9(7)V99.
+       01  LS-VALID-SWITCH             PIC X.
+           88  LS-TRANS-VALID          VALUE "Y".
+           88  LS-TRANS-INVALID        VALUE "N".
+       01  LS-REASON-CODE              PIC X(2).
+       01  LS-REASON-TEXT              PIC X(30).
+
+      *****************************************************************
+      *****************************************************************
+       PROCEDURE DIVISION USING LS-NUM1 LS-OPERATOR LS-NUM2
+                                LS-VALID-SWITCH LS-REASON-CODE
+                                LS-REASON-TEXT.
+       MAIN-LOGIC.
+           OPEN INPUT CALC-LIMITS
+           IF NOT WS-LIMITS-OK
+               DISPLAY "CALCVAL: CALC-LIMITS NOT AVAILABLE, STATUS="
+                   WS-LIMITS-STATUS ", RANGE CHECK SKIPPED"
+           END-IF
+
+           PERFORM VALIDATE-TRANSACTION
+
+           IF WS-LIMITS-OK
+               CLOSE CALC-LIMITS
+           END-IF
+
+           GOBACK.
+
+      *****************************************************************
+      *****************************************************************
+       VALIDATE-TRANSACTION.
+           SET LS-TRANS-VALID TO TRUE
+           MOVE SPACES TO LS-REASON-CODE
+           MOVE SPACES TO LS-REASON-TEXT
+
+           IF LS-OPERATOR NOT = "+" AND LS-OPERATOR NOT = "-"
+               AND LS-OPERATOR NOT = "*" AND LS-OPERATOR NOT = "/"
+               AND LS-OPERATOR NOT = "%" AND LS-OPERATOR NOT = "^"
+               SET LS-TRANS-INVALID TO TRUE
+               MOVE "01" TO LS-REASON-CODE
+               MOVE "INVALID OPERATOR" TO LS-REASON-TEXT
+           ELSE
+               IF (LS-OPERATOR = "/" OR LS-OPERATOR = "%")
+                       AND LS-NUM2 = ZERO
+                   SET LS-TRANS-INVALID TO TRUE
+                   MOVE "02" TO LS-REASON-CODE
+                   MOVE "ZERO DIVISOR" TO LS-REASON-TEXT
+               ELSE
+                   IF WS-LIMITS-OK
+                       PERFORM CHECK-RANGE-LIMITS
+                   END-IF
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      *****************************************************************
+       CHECK-RANGE-LIMITS.
+           MOVE LS-OPERATOR TO LM-OPERATOR
+           READ CALC-LIMITS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF LS-NUM1 < LM-MIN-NUM1 OR LS-NUM1 > LM-MAX-NUM1
+                       SET LS-TRANS-INVALID TO TRUE
+                       MOVE "03" TO LS-REASON-CODE
+                       MOVE "NUM1 OUT OF RANGE" TO LS-REASON-TEXT
+                   ELSE
+                       IF LS-NUM2 < LM-MIN-NUM2 OR LS-NUM2 > LM-MAX-NUM2
+                           SET LS-TRANS-INVALID TO TRUE
+                           MOVE "04" TO LS-REASON-CODE
+                           MOVE "NUM2 OUT OF RANGE" TO LS-REASON-TEXT
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *****************************************************************
+      *****************************************************************
