@@ -0,0 +1,11 @@
+      *****************************************************************
+      * Copybook:  CALCGL
+      * Fixed-width layout expected by the downstream GL interface feed
+      * job. Written by SIMPLE-CALCULATOR so variance/allocation
+      * RESULT values post to the GL without a manual re-key step.
+      *****************************************************************
+       01  CALC-GL-RECORD.
+           05  GL-ACCOUNT-REF          PIC X(10).
+           05  GL-AMOUNT               PIC 9(9)V99.
+           05  GL-SIGN                 PIC X.
+           05  GL-DATE                 PIC X(8).
