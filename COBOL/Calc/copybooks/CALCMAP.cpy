@@ -0,0 +1,88 @@
+      *****************************************************************
+      * Copybook:  CALCMAP
+      * Symbolic map for mapset CALCMSET / map CALCMAP (see
+      * bms/calcmap.bms). Hand-maintained alongside the BMS source
+      * since this sandbox has no BMS assembler to regenerate it -
+      * keep the two in sync by hand when a field changes. Every named
+      * DFHMDF in the .bms - protected labels included - generates its
+      * own L/F/I (and A/O) group, in the same order as the .bms
+      * source, so all ten named fields (TITLE1, NUM1LBL, NUM1,
+      * OPERLBL, OPER, NUM2LBL, NUM2, RESULTLBL, RESULT, MSG) are
+      * carried here even though only five are ever moved to/from by
+      * calccics.cobol.
+      *****************************************************************
+       01  CALCMAPI.
+           05  FILLER                  PIC X(12).
+           05  TITLE1L                 PIC S9(4) COMP.
+           05  TITLE1F                 PIC X.
+           05  FILLER REDEFINES TITLE1F PIC X.
+           05  TITLE1I                 PIC X(40).
+           05  NUM1LBLL                PIC S9(4) COMP.
+           05  NUM1LBLF                PIC X.
+           05  FILLER REDEFINES NUM1LBLF PIC X.
+           05  NUM1LBLI                PIC X(19).
+           05  NUM1L                   PIC S9(4) COMP.
+           05  NUM1F                   PIC X.
+           05  FILLER REDEFINES NUM1F  PIC X.
+           05  NUM1I                   PIC X(10).
+           05  OPERLBLL                PIC S9(4) COMP.
+           05  OPERLBLF                PIC X.
+           05  FILLER REDEFINES OPERLBLF PIC X.
+           05  OPERLBLI                PIC X(18).
+           05  OPERL                   PIC S9(4) COMP.
+           05  OPERF                   PIC X.
+           05  FILLER REDEFINES OPERF  PIC X.
+           05  OPERI                   PIC X(1).
+           05  NUM2LBLL                PIC S9(4) COMP.
+           05  NUM2LBLF                PIC X.
+           05  FILLER REDEFINES NUM2LBLF PIC X.
+           05  NUM2LBLI                PIC X(19).
+           05  NUM2L                   PIC S9(4) COMP.
+           05  NUM2F                   PIC X.
+           05  FILLER REDEFINES NUM2F  PIC X.
+           05  NUM2I                   PIC X(10).
+           05  RESULTLBLL              PIC S9(4) COMP.
+           05  RESULTLBLF              PIC X.
+           05  FILLER REDEFINES RESULTLBLF PIC X.
+           05  RESULTLBLI              PIC X(14).
+           05  RESULTL                 PIC S9(4) COMP.
+           05  RESULTF                 PIC X.
+           05  FILLER REDEFINES RESULTF PIC X.
+           05  RESULTI                 PIC X(10).
+           05  MSGL                    PIC S9(4) COMP.
+           05  MSGF                    PIC X.
+           05  FILLER REDEFINES MSGF   PIC X.
+           05  MSGI                    PIC X(79).
+
+       01  CALCMAPO REDEFINES CALCMAPI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  TITLE1A                 PIC X.
+           05  TITLE1O                 PIC X(40).
+           05  FILLER                  PIC X(3).
+           05  NUM1LBLA                PIC X.
+           05  NUM1LBLO                PIC X(19).
+           05  FILLER                  PIC X(3).
+           05  NUM1A                   PIC X.
+           05  NUM1O                   PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  OPERLBLA                PIC X.
+           05  OPERLBLO                PIC X(18).
+           05  FILLER                  PIC X(3).
+           05  OPERA                   PIC X.
+           05  OPERO                   PIC X(1).
+           05  FILLER                  PIC X(3).
+           05  NUM2LBLA                PIC X.
+           05  NUM2LBLO                PIC X(19).
+           05  FILLER                  PIC X(3).
+           05  NUM2A                   PIC X.
+           05  NUM2O                   PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  RESULTLBLA              PIC X.
+           05  RESULTLBLO              PIC X(14).
+           05  FILLER                  PIC X(3).
+           05  RESULTA                 PIC X.
+           05  RESULTO                 PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  MSGA                    PIC X.
+           05  MSGO                    PIC X(79).
