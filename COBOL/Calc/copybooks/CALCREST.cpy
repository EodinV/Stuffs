@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Copybook:  CALCREST
+      * Layout of the single checkpoint record written to the batch
+      * restart control file by SIMPLE-CALCULATOR. Holds the sequence
+      * number of the last CALC-TRANS-FILE record fully processed
+      * (results file written) so a rerun can skip past it.
+      *****************************************************************
+       01  CALC-RESTART-RECORD.
+           05  RS-LAST-SEQ-NO          PIC 9(8).
+           05  RS-RECORD-COUNT         PIC 9(8).
