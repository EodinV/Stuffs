@@ -0,0 +1,14 @@
+      *****************************************************************
+      * Copybook:  CALCRSLT
+      * Layout of one CALC-RESULTS-FILE record, shared by
+      * SIMPLE-CALCULATOR (writer) and CALC-RPT (reader).
+      *****************************************************************
+       01  CALC-RESULT-RECORD.
+           05  CR-SEQ-NO               PIC 9(8).
+           05  CR-NUM1                 PIC S9(7)V99.
+           05  CR-OPERATOR             PIC X.
+           05  CR-NUM2                 PIC S9(7)V99.
+           05  CR-RESULT               PIC S9(7)V99.
+           05  CR-STATUS               PIC X.
+               88  CR-STATUS-OK        VALUE "P".
+               88  CR-STATUS-ERROR     VALUE "E".
