@@ -0,0 +1,14 @@
+      *****************************************************************
+      * Copybook:  CALCLIM
+      * Layout of one CALC-LIMITS record - the reasonable min/max
+      * bounds for NUM1/NUM2 for a given OPERATOR. Maintained via the
+      * CALCLMU maintenance transaction and checked by
+      * SIMPLE-CALCULATOR's VALIDATE-TRANSACTION before a calculation
+      * is allowed to run.
+      *****************************************************************
+       01  CALC-LIMIT-RECORD.
+           05  LM-OPERATOR             PIC X.
+           05  LM-MIN-NUM1             PIC S9(7)V99.
+           05  LM-MAX-NUM1             PIC S9(7)V99.
+           05  LM-MIN-NUM2             PIC S9(7)V99.
+           05  LM-MAX-NUM2             PIC S9(7)V99.
