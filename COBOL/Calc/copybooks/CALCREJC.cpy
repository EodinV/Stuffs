@@ -0,0 +1,14 @@
+      *****************************************************************
+      * Copybook:  CALCREJC
+      * Layout of one CALC-REJECTS record. Written by SIMPLE-CALCULATOR
+      * for any transaction that fails validation (bad OPERATOR or a
+      * zero divisor) before CALCULATE-RESULT is ever called, so one
+      * bad line does not stop the rest of the batch.
+      *****************************************************************
+       01  CALC-REJECT-RECORD.
+           05  RJ-SEQ-NO               PIC 9(8).
+           05  RJ-NUM1                 PIC S9(7)V99.
+           05  RJ-OPERATOR             PIC X.
+           05  RJ-NUM2                 PIC S9(7)V99.
+           05  RJ-REASON-CODE          PIC X(2).
+           05  RJ-REASON-TEXT          PIC X(30).
