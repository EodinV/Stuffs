@@ -0,0 +1,11 @@
+      *****************************************************************
+      * Copybook:  CALCTRAN
+      * Layout of one CALC-TRANS-FILE input transaction, shared by
+      * SIMPLE-CALCULATOR and any batch utility that reads/writes the
+      * transaction file (checkpoint/restart, validation rejects).
+      *****************************************************************
+       01  CALC-TRANS-RECORD.
+           05  CT-SEQ-NO               PIC 9(8).
+           05  CT-NUM1                 PIC S9(7)V99.
+           05  CT-OPERATOR             PIC X.
+           05  CT-NUM2                 PIC S9(7)V99.
