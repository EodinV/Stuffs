@@ -0,0 +1,121 @@
+      * *****************************************************************
+      * Program name:    CALCAUDT
+      * Original author: MAINT.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26 MAINT    Created. Pulled WRITE-AUDIT-LOG out of
+      *                   SIMPLE-CALCULATOR into a callable subprogram
+      *                   so the CICS online transaction (CALCCICS)
+      *                   writes to CALC-AUDIT-LOG the same way
+      *                   batch/interactive do, instead of calling
+      *                   CALCCALC directly and skipping the audit
+      *                   trail. Reports OPEN/WRITE failure back to
+      *                   the caller via LS-AUDIT-STATUS instead of
+      *                   failing silently.
+      * 08/08/26 MAINT    OPEN EXTEND now retries with OPEN OUTPUT on a
+      *                   STATUS "35" (file not found) - CALCAUDT is
+      *                   the first thing to ever touch CALCAUDT and
+      *                   there is no setup step that pre-creates it,
+      *                   so every OPEN EXTEND on a clean checkout was
+      *                   failing and the audit log was never written.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CALCAUDT.
+       AUTHOR. MAINT.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-AUDIT-LOG ASSIGN TO "CALCAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-AUDIT-LOG
+           RECORDING MODE IS F.
+       01  CALC-AUDIT-RECORD.
+           05  AL-DATE                 PIC X(8).
+           05  AL-TIME                 PIC X(8).
+           05  AL-NUM1                 PIC S9(7)V99.
+           05  AL-OPERATOR             PIC X.
+           05  AL-NUM2                 PIC S9(7)V99.
+           05  AL-RESULT               PIC S9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS             PIC XX VALUE SPACES.
+           88  WS-AUDIT-OK             VALUE "00".
+           88  WS-AUDIT-NOT-FOUND      VALUE "35".
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE.
+               10  WS-CDT-DATE-YYYY    PIC 9(4).
+               10  WS-CDT-DATE-MM      PIC 9(2).
+               10  WS-CDT-DATE-DD      PIC 9(2).
+           05  WS-CDT-TIME.
+               10  WS-CDT-TIME-HH      PIC 9(2).
+               10  WS-CDT-TIME-MM      PIC 9(2).
+               10  WS-CDT-TIME-SS      PIC 9(2).
+               10  WS-CDT-TIME-HUND    PIC 9(2).
+           05  FILLER                  PIC X(5).
+
+      *****************************************************************
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LS-NUM1                     PIC S9(7)V99.
+       01  LS-OPERATOR                 PIC X.
+       01  LS-NUM2                     PIC S9(7)V99.
+       01  LS-RESULT                   PIC S9(7)V99.
+       01  LS-AUDIT-STATUS             PIC X.
+           88  LS-AUDIT-OK             VALUE "Y".
+           88  LS-AUDIT-ERROR          VALUE "N".
+
+      *****************************************************************
+      *****************************************************************
+       PROCEDURE DIVISION USING LS-NUM1 LS-OPERATOR LS-NUM2
+                                LS-RESULT LS-AUDIT-STATUS.
+       MAIN-LOGIC.
+           SET LS-AUDIT-ERROR TO TRUE
+
+           OPEN EXTEND CALC-AUDIT-LOG
+           IF WS-AUDIT-NOT-FOUND
+               OPEN OUTPUT CALC-AUDIT-LOG
+           END-IF
+
+           IF NOT WS-AUDIT-OK
+               DISPLAY "CALCAUDT: ERROR OPENING CALC-AUDIT-LOG, STATUS="
+                   WS-AUDIT-STATUS
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+               MOVE WS-CDT-DATE TO AL-DATE
+               MOVE WS-CDT-TIME TO AL-TIME
+               MOVE LS-NUM1 TO AL-NUM1
+               MOVE LS-OPERATOR TO AL-OPERATOR
+               MOVE LS-NUM2 TO AL-NUM2
+               MOVE LS-RESULT TO AL-RESULT
+               WRITE CALC-AUDIT-RECORD
+
+               IF WS-AUDIT-OK
+                   SET LS-AUDIT-OK TO TRUE
+               ELSE
+                   DISPLAY "CALCAUDT: ERROR WRITING AUDIT, STATUS="
+                       WS-AUDIT-STATUS
+               END-IF
+
+               CLOSE CALC-AUDIT-LOG
+           END-IF
+
+           GOBACK.
+
+      *****************************************************************
+      *****************************************************************
