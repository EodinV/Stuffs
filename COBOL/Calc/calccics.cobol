@@ -0,0 +1,181 @@
+      * *****************************************************************
+      * Program name:    CALCCICS
+      * Original author: MAINT.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26 MAINT    Created. Online front end for the CALCCICS
+      *                   transaction - operator keys NUM1/OPERATOR/
+      *                   NUM2 on the CALCMAP panel and gets RESULT
+      *                   back on the same screen. Calls CALCCALC for
+      *                   the actual arithmetic so batch, interactive
+      *                   and online all share one calculation routine.
+      * 08/08/26 MAINT    Now also calls CALCVAL before CALCCALC and
+      *                   CALCAUDT/CALCGLW after it, so an online
+      *                   calculation gets the same OPERATOR/range
+      *                   validation, audit trail and GL posting as
+      *                   batch/interactive instead of skipping them.
+      * 08/08/26 MAINT    CALCAUDT/CALCGLW's returned status was never
+      *                   checked, so a failed audit/GL write (e.g. an
+      *                   OPEN failure) left the operator seeing
+      *                   "CALCULATION COMPLETE" with no indication
+      *                   anything was wrong. WS-MESSAGE now flags it
+      *                   when either call comes back in error.
+      * 08/08/26 MAINT    MOVE DFHBMASK (protected + autoskip) was
+      *                   being applied to NUM1A/OPERA/NUM2A as well as
+      *                   RESULTA/MSGA before every SEND MAP, including
+      *                   the first screen - the operator could never
+      *                   type into NUM1I/OPERI/NUM2I. DFHBMASK now
+      *                   only touches RESULTA/MSGA (display-only);
+      *                   the input fields are left unmoved so CICS
+      *                   uses the mapset's own UNPROT/NUM default.
+      *
+      * NOTE: This program uses EXEC CICS commands, a vendor extension
+      * that this sandbox's cobc build cannot preprocess/compile
+      * (no CICS translator configured). Desk-checked against standard
+      * CICS COBOL command syntax; not run through the syntax gate.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CALCCICS.
+       AUTHOR. MAINT.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-NUM1                     PIC S9(7)V99.
+       01  WS-OPERATOR                 PIC X.
+       01  WS-NUM2                     PIC S9(7)V99.
+       01  WS-RESULT                   PIC S9(7)V99.
+       01  WS-CALC-STATUS              PIC X.
+           88  WS-CALC-OK              VALUE "P".
+           88  WS-CALC-ERROR           VALUE "E".
+
+       01  WS-RESULT-EDIT              PIC -(6)9.99.
+
+       01  WS-MESSAGE                  PIC X(79) VALUE SPACES.
+
+       01  WS-RESP                     PIC S9(8) COMP.
+
+       01  WS-VALID-SWITCH             PIC X.
+           88  WS-TRANS-VALID          VALUE "Y".
+           88  WS-TRANS-INVALID        VALUE "N".
+
+       01  WS-REASON-CODE              PIC X(2).
+       01  WS-REASON-TEXT              PIC X(30).
+
+       01  WS-GL-ACCOUNT-REF           PIC X(10) VALUE "CALCVAR001".
+
+       01  WS-AUDIT-CALL-STATUS        PIC X.
+           88  AUDIT-CALL-OK           VALUE "Y".
+           88  AUDIT-CALL-ERROR        VALUE "N".
+
+       01  WS-GL-CALL-STATUS           PIC X.
+           88  GL-CALL-OK              VALUE "Y".
+           88  GL-CALL-ERROR           VALUE "N".
+
+       COPY CALCMAP.
+
+      *****************************************************************
+      *****************************************************************
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           EXEC CICS HANDLE AID
+               CLEAR(EXIT-TRANSACTION)
+               PF3(EXIT-TRANSACTION)
+           END-EXEC.
+
+           EXEC CICS RECEIVE MAP('CALCMAP') MAPSET('CALCMSET')
+               INTO(CALCMAPI)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(MAPFAIL)
+               MOVE SPACES TO CALCMAPI
+           END-IF.
+
+           MOVE SPACES TO WS-MESSAGE.
+
+           IF NUM1I = SPACES OR OPERI = SPACES OR NUM2I = SPACES
+               MOVE "ENTER NUM1, OPERATOR AND NUM2" TO WS-MESSAGE
+           ELSE
+               MOVE FUNCTION NUMVAL(NUM1I) TO WS-NUM1
+               MOVE OPERI(1:1) TO WS-OPERATOR
+               MOVE FUNCTION NUMVAL(NUM2I) TO WS-NUM2
+
+               CALL "CALCVAL" USING WS-NUM1, WS-OPERATOR, WS-NUM2,
+                                     WS-VALID-SWITCH, WS-REASON-CODE,
+                                     WS-REASON-TEXT
+               END-CALL
+
+               IF WS-TRANS-INVALID
+                   MOVE SPACES TO RESULTO
+                   MOVE WS-REASON-TEXT TO WS-MESSAGE
+               ELSE
+                   CALL "CALCCALC" USING WS-NUM1, WS-OPERATOR, WS-NUM2,
+                                          WS-RESULT, WS-CALC-STATUS
+                   END-CALL
+
+                   IF WS-CALC-OK
+                       MOVE WS-RESULT TO WS-RESULT-EDIT
+                       MOVE WS-RESULT-EDIT TO RESULTO
+                       MOVE "CALCULATION COMPLETE" TO WS-MESSAGE
+
+                       CALL "CALCAUDT" USING WS-NUM1, WS-OPERATOR,
+                                              WS-NUM2, WS-RESULT,
+                                              WS-AUDIT-CALL-STATUS
+                       END-CALL
+
+                       CALL "CALCGLW" USING WS-GL-ACCOUNT-REF,
+                                             WS-RESULT,
+                                             WS-GL-CALL-STATUS
+                       END-CALL
+
+                       IF AUDIT-CALL-ERROR OR GL-CALL-ERROR
+                           MOVE "CALC OK BUT AUDIT/GL LOG FAILED" TO
+                               WS-MESSAGE
+                       END-IF
+                   ELSE
+                       MOVE SPACES TO RESULTO
+                       MOVE "INVALID OPERATOR OR ZERO DIVISOR" TO
+                           WS-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
+
+           MOVE WS-MESSAGE TO MSGO.
+           MOVE DFHBMASK TO RESULTA MSGA.
+
+           EXEC CICS SEND MAP('CALCMAP') MAPSET('CALCMSET')
+               FROM(CALCMAPO)
+               ERASE
+               CURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('CALC')
+               COMMAREA(WS-MESSAGE)
+           END-EXEC.
+
+           GOBACK.
+
+      *****************************************************************
+      *****************************************************************
+       EXIT-TRANSACTION.
+           EXEC CICS SEND TEXT
+               FROM('SIMPLE CALCULATOR - SESSION ENDED')
+               ERASE
+               FREEKB
+           END-EXEC.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+
+      *****************************************************************
+      *****************************************************************
