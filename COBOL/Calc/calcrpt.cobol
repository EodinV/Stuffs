@@ -0,0 +1,329 @@
+      * *****************************************************************
+      * Program name:    CALC-RPT
+      * Original author: MAINT.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26 MAINT    Created. Reads CALC-RESULTS-FILE (written by
+      *                   SIMPLE-CALCULATOR batch mode) and prints a
+      *                   paginated report with control-break subtotals
+      *                   and counts by OPERATOR, a grand total and an
+      *                   error count for the daily ops sign-off.
+      * 08/08/26 MAINT    Per-OPERATOR subtotals now accumulate into a
+      *                   6-entry table keyed by OPERATOR and print
+      *                   once at the end instead of breaking on
+      *                   OPERATOR change while reading - CALC-RESULTS-
+      *                   FILE is not sorted by OPERATOR, so the old
+      *                   control break produced a new subtotal line
+      *                   every time OPERATOR changed instead of one
+      *                   true total per OPERATOR. Also reads
+      *                   CALC-REJECTS and prints its count alongside
+      *                   the arithmetic-error count, so records
+      *                   VALIDATE-TRANSACTION rejected before they
+      *                   ever reached CALC-RESULTS-FILE are no longer
+      *                   missing from the daily sign-off.
+      * 08/08/26 MAINT    OPEN INPUT CALC-RESULTS-FILE had no FILE
+      *                   STATUS check, so a missing file (status 35)
+      *                   fell into the read loop and READ-RESULTS-
+      *                   RECORD kept returning status 47 forever
+      *                   instead of AT END, hanging the run. MAIN-
+      *                   LOGIC now aborts with a message if either
+      *                   OPEN fails.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CALC-RPT.
+       AUTHOR. MAINT.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-RESULTS-FILE ASSIGN TO "CALCRSLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-STATUS.
+
+           SELECT CALC-RPT-FILE ASSIGN TO "CALCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT CALC-REJECTS ASSIGN TO "CALCREJC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
+
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-RESULTS-FILE
+           RECORDING MODE IS F.
+           COPY CALCRSLT.
+
+       FD  CALC-RPT-FILE
+           RECORDING MODE IS F.
+       01  CALC-RPT-LINE               PIC X(132).
+
+       FD  CALC-REJECTS
+           RECORDING MODE IS F.
+           COPY CALCREJC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-RESULTS-STATUS           PIC XX VALUE SPACES.
+           88  WS-RESULTS-OK           VALUE "00".
+           88  WS-RESULTS-EOF          VALUE "10".
+
+       01  WS-RPT-STATUS               PIC XX VALUE SPACES.
+           88  WS-RPT-OK               VALUE "00".
+
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-END-OF-RESULTS-FILE  VALUE "Y".
+
+       01  WS-REJECTS-STATUS           PIC XX VALUE SPACES.
+           88  WS-REJECTS-OK           VALUE "00".
+
+       01  WS-REJECTS-EOF-SWITCH       PIC X VALUE "N".
+           88  WS-END-OF-REJECTS-FILE  VALUE "Y".
+
+       01  WS-LINE-COUNT               PIC 9(3) VALUE 99.
+       01  WS-PAGE-COUNT               PIC 9(3) VALUE ZERO.
+       01  WS-LINES-PER-PAGE           PIC 9(2) VALUE 55.
+
+       01  WS-OP-INDEX                 PIC 9(2) VALUE ZERO.
+
+       01  WS-OPERATOR-LIST-INIT       PIC X(6) VALUE "+-*/%^".
+       01  WS-OPERATOR-LIST REDEFINES WS-OPERATOR-LIST-INIT.
+           05  WS-OP-CODE              PIC X OCCURS 6 TIMES.
+
+       01  WS-OPERATOR-NAMES-INIT.
+           05  FILLER                  PIC X(8) VALUE "ADD".
+           05  FILLER                  PIC X(8) VALUE "SUBTRACT".
+           05  FILLER                  PIC X(8) VALUE "MULTIPLY".
+           05  FILLER                  PIC X(8) VALUE "DIVIDE".
+           05  FILLER                  PIC X(8) VALUE "MODULUS".
+           05  FILLER                  PIC X(8) VALUE "EXPONENT".
+       01  WS-OPERATOR-NAMES REDEFINES WS-OPERATOR-NAMES-INIT.
+           05  WS-OP-NAME              PIC X(8) OCCURS 6 TIMES.
+
+       01  WS-OP-COUNTS.
+           05  WS-OP-COUNT-TBL         PIC 9(7) VALUE ZERO
+                                        OCCURS 6 TIMES.
+       01  WS-OP-TOTALS.
+           05  WS-OP-TOTAL-TBL         PIC S9(9)V99 VALUE ZERO
+                                        OCCURS 6 TIMES.
+
+       01  WS-GRAND-COUNT              PIC 9(7) VALUE ZERO.
+       01  WS-GRAND-TOTAL              PIC S9(9)V99 VALUE ZERO.
+       01  WS-ERROR-COUNT              PIC 9(7) VALUE ZERO.
+       01  WS-REJECTED-COUNT           PIC 9(7) VALUE ZERO.
+
+       01  HDG-1.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE
+               "CALC-RPT  -  DAILY".
+           05  FILLER                  PIC X(30) VALUE
+               "TRANSACTION SUMMARY REPORT".
+           05  FILLER                  PIC X(10) VALUE "PAGE ".
+           05  HDG-1-PAGE              PIC ZZ9.
+
+       01  HDG-2.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(10) VALUE "SEQ-NO".
+           05  FILLER                  PIC X(15) VALUE "NUM1".
+           05  FILLER                  PIC X(5)  VALUE "OP".
+           05  FILLER                  PIC X(15) VALUE "NUM2".
+           05  FILLER                  PIC X(15) VALUE "RESULT".
+           05  FILLER                  PIC X(8)  VALUE "STATUS".
+
+       01  DETAIL-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  DL-SEQ-NO               PIC ZZZZZZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  DL-NUM1                 PIC -(6)9.99.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  DL-OPERATOR             PIC X.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  DL-NUM2                 PIC -(6)9.99.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  DL-RESULT               PIC -(6)9.99.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  DL-STATUS               PIC X(5).
+
+       01  SUBTOTAL-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(12) VALUE "** OPERATOR".
+           05  ST-OPERATOR             PIC X(8).
+           05  FILLER                  PIC X(9)  VALUE "COUNT:".
+           05  ST-COUNT                PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(9)  VALUE "TOTAL:".
+           05  ST-TOTAL                PIC -(8)9.99.
+
+       01  GRAND-TOTAL-LINE-1.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE
+               "GRAND TOTAL COUNT:".
+           05  GT-COUNT                PIC Z,ZZZ,ZZ9.
+
+       01  GRAND-TOTAL-LINE-2.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE
+               "GRAND TOTAL AMOUNT:".
+           05  GT-TOTAL                PIC -(8)9.99.
+
+       01  ERROR-COUNT-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE
+               "TOTAL ERROR COUNT:".
+           05  EC-COUNT                PIC Z,ZZZ,ZZ9.
+
+       01  REJECT-COUNT-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE
+               "TOTAL REJECTED CNT:".
+           05  RC-COUNT                PIC Z,ZZZ,ZZ9.
+
+      *****************************************************************
+      *****************************************************************
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CALC-RESULTS-FILE
+           IF NOT WS-RESULTS-OK
+               DISPLAY "ERROR OPENING CALC-RESULTS-FILE, STATUS="
+                   WS-RESULTS-STATUS
+               DISPLAY "CALC-RPT RUN ABORTED"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CALC-RPT-FILE
+           IF NOT WS-RPT-OK
+               DISPLAY "ERROR OPENING CALC-RPT-FILE, STATUS="
+                   WS-RPT-STATUS
+               DISPLAY "CALC-RPT RUN ABORTED"
+               CLOSE CALC-RESULTS-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM READ-RESULTS-RECORD
+
+           PERFORM UNTIL WS-END-OF-RESULTS-FILE
+               PERFORM PRINT-DETAIL-LINE
+               PERFORM ACCUMULATE-TOTALS
+               PERFORM READ-RESULTS-RECORD
+           END-PERFORM
+
+           PERFORM PRINT-ALL-SUBTOTALS
+           PERFORM COUNT-REJECTS
+           PERFORM PRINT-GRAND-TOTALS
+
+           CLOSE CALC-RESULTS-FILE
+           CLOSE CALC-RPT-FILE
+
+           STOP RUN.
+
+      *****************************************************************
+      *****************************************************************
+       READ-RESULTS-RECORD.
+           READ CALC-RESULTS-FILE
+               AT END
+                   SET WS-END-OF-RESULTS-FILE TO TRUE
+           END-READ.
+
+      *****************************************************************
+      *****************************************************************
+       PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-HEADINGS
+           END-IF
+
+           MOVE CR-SEQ-NO TO DL-SEQ-NO
+           MOVE CR-NUM1 TO DL-NUM1
+           MOVE CR-OPERATOR TO DL-OPERATOR
+           MOVE CR-NUM2 TO DL-NUM2
+           MOVE CR-RESULT TO DL-RESULT
+           IF CR-STATUS-ERROR
+               MOVE "ERROR" TO DL-STATUS
+           ELSE
+               MOVE "OK" TO DL-STATUS
+           END-IF
+
+           WRITE CALC-RPT-LINE FROM DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+      *****************************************************************
+      *****************************************************************
+       PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO HDG-1-PAGE
+           IF WS-PAGE-COUNT > 1
+               WRITE CALC-RPT-LINE FROM SPACES
+           END-IF
+           WRITE CALC-RPT-LINE FROM HDG-1
+           WRITE CALC-RPT-LINE FROM HDG-2
+           MOVE 2 TO WS-LINE-COUNT.
+
+      *****************************************************************
+      *****************************************************************
+       ACCUMULATE-TOTALS.
+           PERFORM VARYING WS-OP-INDEX FROM 1 BY 1
+                   UNTIL WS-OP-INDEX > 6
+                      OR WS-OP-CODE(WS-OP-INDEX) = CR-OPERATOR
+           END-PERFORM
+
+           IF WS-OP-INDEX <= 6
+               ADD 1 TO WS-OP-COUNT-TBL(WS-OP-INDEX)
+               ADD CR-RESULT TO WS-OP-TOTAL-TBL(WS-OP-INDEX)
+           END-IF
+
+           ADD 1 TO WS-GRAND-COUNT
+           ADD CR-RESULT TO WS-GRAND-TOTAL
+           IF CR-STATUS-ERROR
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+      *****************************************************************
+      *****************************************************************
+       PRINT-ALL-SUBTOTALS.
+           PERFORM VARYING WS-OP-INDEX FROM 1 BY 1
+                   UNTIL WS-OP-INDEX > 6
+               MOVE WS-OP-NAME(WS-OP-INDEX) TO ST-OPERATOR
+               MOVE WS-OP-COUNT-TBL(WS-OP-INDEX) TO ST-COUNT
+               MOVE WS-OP-TOTAL-TBL(WS-OP-INDEX) TO ST-TOTAL
+               WRITE CALC-RPT-LINE FROM SUBTOTAL-LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-PERFORM.
+
+      *****************************************************************
+      *****************************************************************
+       COUNT-REJECTS.
+           OPEN INPUT CALC-REJECTS
+           IF WS-REJECTS-OK
+               PERFORM UNTIL WS-END-OF-REJECTS-FILE
+                   READ CALC-REJECTS
+                       AT END
+                           SET WS-END-OF-REJECTS-FILE TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-REJECTED-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CALC-REJECTS
+           END-IF.
+
+      *****************************************************************
+      *****************************************************************
+       PRINT-GRAND-TOTALS.
+           WRITE CALC-RPT-LINE FROM SPACES
+           MOVE WS-GRAND-COUNT TO GT-COUNT
+           WRITE CALC-RPT-LINE FROM GRAND-TOTAL-LINE-1
+           MOVE WS-GRAND-TOTAL TO GT-TOTAL
+           WRITE CALC-RPT-LINE FROM GRAND-TOTAL-LINE-2
+           MOVE WS-ERROR-COUNT TO EC-COUNT
+           WRITE CALC-RPT-LINE FROM ERROR-COUNT-LINE
+           MOVE WS-REJECTED-COUNT TO RC-COUNT
+           WRITE CALC-RPT-LINE FROM REJECT-COUNT-LINE.
+
+      *****************************************************************
+      *****************************************************************
