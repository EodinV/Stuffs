@@ -0,0 +1,73 @@
+***********************************************************************
+* BMS mapset:  CALCMSET
+* Map:         CALCMAP
+* Purpose:     Online screen for the CALCCICS transaction so an
+*              operator can key NUM1/OPERATOR/NUM2 and see RESULT
+*              come back on the same panel.
+*
+* Field names below are the plain stems (NUM1/OPER/NUM2/RESULT/MSG)
+* that copybooks/CALCMAP.cpy expects - BMS derives each field's
+* symbolic L/F/A/I/O names by appending those suffixes to the
+* DFHMDF field's own name, so a label needs its own non-colliding
+* name (the *LBL fields below) rather than reusing the data stem.
+*
+* NUM1/NUM2 sit at column 21, not 20 - their *LBL's LENGTH=19 text
+* (attribute byte at column 1 plus 19 bytes) runs through column 20,
+* so column 20 is still part of the label and NUM1/NUM2's own
+* attribute byte has to start one column later. Compare OPERLBL
+* (LENGTH=18), whose text ends at column 19, leaving column 20 free
+* for OPER.
+***********************************************************************
+CALCMSET DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+CALCMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,1),                                             X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='SIMPLE CALCULATOR - ONLINE'
+*
+NUM1LBL  DFHMDF POS=(3,1),                                             X
+               LENGTH=19,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='NUM1 (SNNNNNNN.NN):'
+NUM1     DFHMDF POS=(3,21),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,NUM,IC)
+*
+OPERLBL  DFHMDF POS=(4,1),                                             X
+               LENGTH=18,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='OPERATOR (+-*/%^):'
+OPER     DFHMDF POS=(4,20),                                            X
+               LENGTH=1,                                              X
+               ATTRB=(UNPROT)
+*
+NUM2LBL  DFHMDF POS=(5,1),                                             X
+               LENGTH=19,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='NUM2 (SNNNNNNN.NN):'
+NUM2     DFHMDF POS=(5,21),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,NUM)
+*
+RESULTLBL DFHMDF POS=(7,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='RESULT:'
+RESULT   DFHMDF POS=(7,20),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,BRT)
+*
+MSG      DFHMDF POS=(9,1),                                             X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
