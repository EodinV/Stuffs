@@ -0,0 +1,114 @@
+      * *****************************************************************
+      * Program name:    CALCGLW
+      * Original author: MAINT.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26 MAINT    Created. Pulled WRITE-GL-INTERFACE out of
+      *                   SIMPLE-CALCULATOR into a callable subprogram
+      *                   so the CICS online transaction (CALCCICS)
+      *                   posts to CALC-GL-INTERFACE the same way
+      *                   batch/interactive do, instead of calling
+      *                   CALCCALC directly and skipping the GL
+      *                   extract. Reports OPEN/WRITE failure back to
+      *                   the caller via LS-GL-STATUS instead of
+      *                   failing silently.
+      * 08/08/26 MAINT    OPEN EXTEND now retries with OPEN OUTPUT on a
+      *                   STATUS "35" (file not found) - there is no
+      *                   setup step that pre-creates CALCGLIF, so
+      *                   every OPEN EXTEND on a clean checkout was
+      *                   failing and the GL extract was never written.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CALCGLW.
+       AUTHOR. MAINT.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-GL-INTERFACE ASSIGN TO "CALCGLIF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-GL-INTERFACE
+           RECORDING MODE IS F.
+           COPY CALCGL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-GL-STATUS                PIC XX VALUE SPACES.
+           88  WS-GL-OK                VALUE "00".
+           88  WS-GL-NOT-FOUND         VALUE "35".
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE.
+               10  WS-CDT-DATE-YYYY    PIC 9(4).
+               10  WS-CDT-DATE-MM      PIC 9(2).
+               10  WS-CDT-DATE-DD      PIC 9(2).
+           05  WS-CDT-TIME.
+               10  WS-CDT-TIME-HH      PIC 9(2).
+               10  WS-CDT-TIME-MM      PIC 9(2).
+               10  WS-CDT-TIME-SS      PIC 9(2).
+               10  WS-CDT-TIME-HUND    PIC 9(2).
+           05  FILLER                  PIC X(5).
+
+      *****************************************************************
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LS-ACCOUNT-REF              PIC X(10).
+       01  LS-RESULT                   PIC S9(7)V99.
+       01  LS-GL-STATUS                PIC X.
+           88  LS-GL-OK                VALUE "Y".
+           88  LS-GL-ERROR             VALUE "N".
+
+      *****************************************************************
+      *****************************************************************
+       PROCEDURE DIVISION USING LS-ACCOUNT-REF LS-RESULT LS-GL-STATUS.
+       MAIN-LOGIC.
+           SET LS-GL-ERROR TO TRUE
+
+           OPEN EXTEND CALC-GL-INTERFACE
+           IF WS-GL-NOT-FOUND
+               OPEN OUTPUT CALC-GL-INTERFACE
+           END-IF
+
+           IF NOT WS-GL-OK
+               DISPLAY "CALCGLW: ERROR OPENING CALC-GL-IF, STATUS="
+                   WS-GL-STATUS
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+               MOVE LS-ACCOUNT-REF TO GL-ACCOUNT-REF
+               IF LS-RESULT < ZERO
+                   MOVE "-" TO GL-SIGN
+                   COMPUTE GL-AMOUNT = LS-RESULT * -1
+               ELSE
+                   MOVE "+" TO GL-SIGN
+                   MOVE LS-RESULT TO GL-AMOUNT
+               END-IF
+               MOVE WS-CDT-DATE TO GL-DATE
+               WRITE CALC-GL-RECORD
+
+               IF WS-GL-OK
+                   SET LS-GL-OK TO TRUE
+               ELSE
+                   DISPLAY "CALCGLW: ERROR WRITING GL RECORD, STATUS="
+                       WS-GL-STATUS
+               END-IF
+
+               CLOSE CALC-GL-INTERFACE
+           END-IF
+
+           GOBACK.
+
+      *****************************************************************
+      *****************************************************************
